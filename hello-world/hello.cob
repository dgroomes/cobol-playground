@@ -1,15 +1,33 @@
       * This is a rough first draft by an LLM and is not designed to be immediately usable
       * hello.cob - A comprehensive COBOL hello world program
       * Demonstrates fundamental COBOL syntax and structure
+      *
+      * Modification History
+      * 2026-08-09  Read a roster file of name/year pairs and loop the
+      *             greeting, age computation and age check once per
+      *             record instead of a single hardcoded name.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
        AUTHOR. COBOL-LEARNER.
        DATE-WRITTEN. 2025-07-03.
-       
-      * The ENVIRONMENT DIVISION is optional for simple programs
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * One name/birth-year pair per record - the roster confirmed by
+      * this run.
+           SELECT ROSTER-IN ASSIGN TO "ROSTER-IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-IN
+           RECORDING MODE IS F.
+       01  ROSTER-IN-RECORD.
+           05  ROSTER-NAME          PIC X(20).
+           05  ROSTER-BIRTH-YEAR    PIC 9(4).
+
        WORKING-STORAGE SECTION.
       * Level numbers organize data hierarchically
       * 01 is the highest level (like a record or structure)
@@ -29,35 +47,64 @@
        01 WS-DISPLAY-ITEMS.
           05 WS-FUN-FACT        PIC X(50).
           05 WS-AGE-MESSAGE     PIC X(50).
-          
+
+      * ROSTER-IN file handling
+       01 WS-ROSTER-STATUS      PIC X(02) VALUE '00'.
+          88 WS-ROSTER-OK           VALUE '00'.
+       01 WS-ROSTER-SW          PIC X VALUE 'N'.
+          88 WS-ROSTER-EOF          VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       * Display basic greeting
            DISPLAY WS-GREETING.
            DISPLAY " ".
-           
+
       * Demonstrate MOVE statement
            DISPLAY "Today's message: " WS-SECONDARY-MSG.
            DISPLAY " ".
-           
-      * MOVE demonstrates data transfer
-           MOVE "COBOL Learner" TO WS-USER-NAME.
-           DISPLAY "Welcome, " WS-USER-NAME "!".
-           DISPLAY " ".
-           
-      * Arithmetic with COMPUTE
-           COMPUTE WS-COBOL-AGE = WS-CURRENT-YEAR - WS-COBOL-BIRTH.
-           
-      * String manipulation with MOVE and literal
-           MOVE "COBOL has been around for" TO WS-FUN-FACT.
-           DISPLAY "Fun fact: " WS-FUN-FACT SPACE WS-COBOL-AGE " years!".
-           
-      * Conditional logic
-           IF WS-COBOL-AGE > 50
-               DISPLAY "That's older than most programming languages!"
+
+      * Batch roster-confirmation report - one greeting, age
+      * computation and age check per name/year pair on ROSTER-IN.
+           MOVE 'N' TO WS-ROSTER-SW
+           OPEN INPUT ROSTER-IN
+           IF WS-ROSTER-OK
+               PERFORM PROCESS-ROSTER-RECORD UNTIL WS-ROSTER-EOF
+               CLOSE ROSTER-IN
            ELSE
-               DISPLAY "Still going strong!"
+               DISPLAY "Unable to open ROSTER-IN. STATUS: "
+                       WS-ROSTER-STATUS
            END-IF.
-           
+
       * Program termination
            STOP RUN.
+
+       PROCESS-ROSTER-RECORD.
+           READ ROSTER-IN
+               AT END
+                   SET WS-ROSTER-EOF TO TRUE
+               NOT AT END
+      * MOVE demonstrates data transfer
+                   MOVE ROSTER-NAME TO WS-USER-NAME
+                   DISPLAY "Welcome, " WS-USER-NAME "!"
+                   DISPLAY " "
+
+      * Arithmetic with COMPUTE
+                   MOVE ROSTER-BIRTH-YEAR TO WS-COBOL-BIRTH
+                   COMPUTE WS-COBOL-AGE =
+                       WS-CURRENT-YEAR - WS-COBOL-BIRTH
+
+      * String manipulation with MOVE and literal
+                   MOVE "COBOL has been around for" TO WS-FUN-FACT
+                   DISPLAY "Fun fact: " WS-FUN-FACT SPACE
+                           WS-COBOL-AGE " years!"
+
+      * Conditional logic
+                   IF WS-COBOL-AGE > 50
+                       DISPLAY
+                         "That's older than most programming languages!"
+                   ELSE
+                       DISPLAY "Still going strong!"
+                   END-IF
+                   DISPLAY " "
+           END-READ.
