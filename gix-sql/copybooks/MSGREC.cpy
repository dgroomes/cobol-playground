@@ -0,0 +1,10 @@
+      *****************************************************************
+      * MSGREC - host variable layout for one row of the messages     *
+      * table (id, message, timestamp). Shared by every program that  *
+      * reads or writes the messages table, so a column addition to   *
+      * messages only has to change in one place.                     *
+      *****************************************************************
+       01  WS-MESSAGE-RECORD.
+           05  WS-ID               PIC 9(4) VALUE 1.
+           05  WS-MESSAGE          PIC X(50).
+           05  WS-TIMESTAMP        PIC X(30).
