@@ -0,0 +1,9 @@
+      *****************************************************************
+      * DBCFGREC - record layout for one DBCONFIG entry (database     *
+      * name, user, password). Shared by every program that reads     *
+      * DBCONFIG, so a layout change only has to be made in one place. *
+      *****************************************************************
+       01  DB-CONFIG-RECORD.
+           05  CFG-DATABASE-NAME   PIC X(50).
+           05  CFG-DB-USER         PIC X(20).
+           05  CFG-DB-PASSWORD     PIC X(20).
