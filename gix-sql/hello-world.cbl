@@ -1,77 +1,281 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD-SQL.
        AUTHOR. GixSQL Example.
-       
+
       *****************************************************************
       * This program demonstrates embedded SQL in COBOL using GixSQL  *
       * It connects to a SQLite database, creates a table, inserts    *
       * data, retrieves it, and verifies the operation succeeded.     *
+      *                                                                *
+      * Modification History                                          *
+      * 2026-08-09  Batch-load messages from MESSAGES-IN instead of   *
+      *             a single hardcoded row.                            *
+      * 2026-08-09  Added 700-LIST-ALL-MESSAGES to write a full       *
+      *             messages listing report to MESSAGES-RPT.          *
+      * 2026-08-09  Added 800-LOG-SQL-ERROR to capture every failing  *
+      *             SQLCODE to a durable SQL-ERROR-LOG file.          *
+      * 2026-08-09  400-INSERT-DATA now upserts against messages -    *
+      *             the next id is pulled from the messages_control  *
+      *             control record so a rerun updates an existing    *
+      *             row instead of failing the PRIMARY KEY.           *
+      * 2026-08-09  Added 450-MAINTAIN-MESSAGES - a transaction-file  *
+      *             driven update/delete maintenance mode.            *
+      * 2026-08-09  Added 150-LOAD-CONFIGURATION - database name and  *
+      *             credentials now come from DB-CONFIG, not         *
+      *             hardcoded literals, so one load module can be    *
+      *             promoted dev -> test -> production unchanged.    *
+      * 2026-08-09  600-VERIFY-DATA now reconciles the row-count      *
+      *             increase against WS-INPUT-COUNT and flags a new  *
+      *             out-of-balance status ('B') on a mismatch.        *
+      * 2026-08-09  WS-MESSAGE-RECORD moved to the shared MSGREC      *
+      *             copybook.                                         *
+      * 2026-08-09  Maintenance transactions now use their own        *
+      *             WS-TXN-WORK-ID instead of the MSGREC WS-ID, and   *
+      *             net maintenance deletes are folded into the       *
+      *             600-VERIFY-DATA reconciliation.                   *
+      * 2026-08-09  600-VERIFY-DATA now reconciles against actual     *
+      *             inserts (WS-INSERT-COUNT) instead of every record *
+      *             read, so a rerun that only updates existing rows  *
+      *             no longer flags a false out-of-balance. Maintenance*
+      *             delete counts now come from SQLERRD(3) rather than*
+      *             assuming one row per successful DELETE.           *
+      * 2026-08-09  700-LIST-ALL-MESSAGES now fetches into the shared *
+      *             MSGREC host variables instead of a parallel       *
+      *             WS-RPT-RECORD, and no longer reports success if   *
+      *             710-WRITE-ONE-REPORT-LINE failed partway through. *
+      *             300-CREATE-TABLE checks SQLCODE after each of its *
+      *             three EXEC SQL statements instead of only the     *
+      *             last. DB-CONFIG's record layout moved to the      *
+      *             shared DBCFGREC copybook.                         *
+      * 2026-08-09  400-INSERT-DATA and 450-MAINTAIN-MESSAGES now      *
+      *             halt their load/maintenance loops as soon as a     *
+      *             record fails, instead of processing the rest of   *
+      *             the file; 430-UPDATE-ID-CONTROL only advances the *
+      *             control record on a fully successful load.        *
+      * 2026-08-09  600-VERIFY-DATA now reconciles even after an       *
+      *             earlier failure, so a partial load is reported as *
+      *             out-of-balance rather than only as a generic      *
+      *             error. 150-LOAD-CONFIGURATION now flags a real    *
+      *             DBCONFIG I/O failure as an error instead of        *
+      *             silently falling back to the default database.    *
       *****************************************************************
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. LINUX.
        OBJECT-COMPUTER. LINUX.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * One message per record - the text to load into the messages
+      * table on this run.
+           SELECT MESSAGES-IN ASSIGN TO "MESSAGES-IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-IN-STATUS.
+
+      * One formatted line per message currently on file - the full
+      * listing report produced by 700-LIST-ALL-MESSAGES.
+           SELECT MESSAGES-RPT ASSIGN TO "MESSAGES-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-RPT-STATUS.
+
+      * One entry per failing SQLCODE - paragraph, database, timestamp
+      * and SQLCODE - appended across every run so a failure survives
+      * the job console log rotating.
+           SELECT SQL-ERROR-LOG ASSIGN TO "SQL-ERROR-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQL-ERROR-LOG-STATUS.
+
+      * One maintenance transaction per record - an id, an action code
+      * (U = update WS-MESSAGE text, D = delete the row) and, for U,
+      * the replacement message text.
+           SELECT MESSAGES-TXN ASSIGN TO "MESSAGES-TXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MESSAGES-TXN-STATUS.
+
+      * One control record - database file name, user and password -
+      * so the same compiled load module can point at dev, test or
+      * production without a recompile.
+           SELECT DB-CONFIG ASSIGN TO "DBCONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DB-CONFIG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MESSAGES-IN
+           RECORDING MODE IS F.
+       01  MESSAGES-IN-RECORD          PIC X(50).
+
+       FD  MESSAGES-RPT
+           RECORDING MODE IS F.
+       01  MESSAGES-RPT-RECORD         PIC X(100).
+
+       FD  MESSAGES-TXN
+           RECORDING MODE IS F.
+       01  MESSAGES-TXN-RECORD.
+           05  TXN-ID              PIC 9(4).
+           05  TXN-ACTION          PIC X(01).
+           05  TXN-MESSAGE         PIC X(50).
+
+       FD  DB-CONFIG
+           RECORDING MODE IS F.
+           COPY DBCFGREC.
+
+       FD  SQL-ERROR-LOG
+           RECORDING MODE IS F.
+       01  SQL-ERROR-LOG-RECORD        PIC X(132).
+
        WORKING-STORAGE SECTION.
-       
+
       * SQL Communication Area - provides SQL status information
-           EXEC SQL 
-               INCLUDE SQLCA 
+           EXEC SQL
+               INCLUDE SQLCA
            END-EXEC.
-           
-      * Database connection info
+
+      * Database connection info - defaulted here, overridden by
+      * DB-CONFIG when 150-LOAD-CONFIGURATION finds one.
        01  WS-DATABASE-NAME        PIC X(50) VALUE 'hello.db'.
-           
+       01  WS-DB-USER              PIC X(20) VALUE 'dummy'.
+       01  WS-DB-PASSWORD          PIC X(20) VALUE 'dummy'.
+
+      * DB-CONFIG file handling
+       01  WS-DB-CONFIG-STATUS     PIC X(02) VALUE '00'.
+           88  WS-DB-CONFIG-OK         VALUE '00'.
+           88  WS-DB-CONFIG-NOT-FOUND  VALUE '35'.
+
       * Host variables for SQL operations
       * These variables are used to exchange data between COBOL and SQL
-       01  WS-MESSAGE-RECORD.
-           05  WS-ID               PIC 9(4) VALUE 1.
-           05  WS-MESSAGE          PIC X(50).
-           05  WS-TIMESTAMP        PIC X(30).
-           
+           COPY MSGREC.
+
        01  WS-ROW-COUNT            PIC 9(4) VALUE ZERO.
        01  WS-DISPLAY-COUNT        PIC Z,ZZ9.
-       
+       01  WS-ROW-COUNT-BEFORE     PIC 9(4) VALUE ZERO.
+       01  WS-ROW-COUNT-INCREASE   PIC S9(4) VALUE ZERO.
+       01  WS-EXPECTED-INCREASE    PIC S9(4) VALUE ZERO.
+       01  WS-INPUT-COUNT-DISP     PIC ZZZ9.
+       01  WS-INSERT-COUNT-DISP    PIC ZZZ9.
+       01  WS-ROW-COUNT-INCREASE-DISP PIC -ZZZ9.
+
+      * MESSAGES-IN file handling
+       01  WS-MESSAGES-IN-STATUS   PIC X(02) VALUE '00'.
+           88  WS-MESSAGES-IN-OK       VALUE '00'.
+           88  WS-MESSAGES-IN-NOT-FOUND VALUE '35'.
+       01  WS-MESSAGES-IN-SW       PIC X VALUE 'N'.
+           88  WS-MESSAGES-IN-EOF      VALUE 'Y'.
+       01  WS-INPUT-COUNT          PIC 9(4) COMP VALUE ZERO.
+       01  WS-INSERT-COUNT         PIC 9(4) COMP VALUE ZERO.
+       01  WS-NEXT-ID              PIC 9(4) COMP VALUE ZERO.
+       01  WS-ID-EXISTS-COUNT      PIC 9(4) VALUE ZERO.
+       01  WS-ID-EXISTS-SW         PIC X VALUE 'N'.
+           88  WS-ID-EXISTS            VALUE 'Y'.
+
+      * MESSAGES-RPT file handling and cursor host variables for the
+      * full messages listing report produced by 700-LIST-ALL-MESSAGES
+       01  WS-MESSAGES-RPT-STATUS  PIC X(02) VALUE '00'.
+           88  WS-MESSAGES-RPT-OK      VALUE '00'.
+      * The listing report fetches straight into the shared MSGREC
+      * host variables (WS-ID/WS-MESSAGE/WS-TIMESTAMP) rather than a
+      * parallel 01 record, so a column added to MSGREC only has to
+      * change in one place.
+       01  WS-RPT-DISPLAY-ID       PIC ZZZ9.
+       01  WS-RPT-EOF-SW           PIC X VALUE 'N'.
+           88  WS-RPT-EOF              VALUE 'Y'.
+
+      * MESSAGES-TXN file handling for 450-MAINTAIN-MESSAGES
+       01  WS-MESSAGES-TXN-STATUS  PIC X(02) VALUE '00'.
+           88  WS-MESSAGES-TXN-OK          VALUE '00'.
+           88  WS-MESSAGES-TXN-NOT-FOUND   VALUE '35'.
+       01  WS-MESSAGES-TXN-SW      PIC X VALUE 'N'.
+           88  WS-MESSAGES-TXN-EOF     VALUE 'Y'.
+       01  WS-TXN-COUNT            PIC 9(4) COMP VALUE ZERO.
+       01  WS-TXN-DELETE-COUNT     PIC S9(4) VALUE ZERO.
+       01  WS-TXN-ROWS-AFFECTED    PIC S9(4) VALUE ZERO.
+
+      * Maintenance uses its own scratch id so it never clobbers the
+      * MSGREC WS-ID that 500-RETRIEVE-DATA relies on to look back at
+      * the last message loaded by 400-INSERT-DATA.
+       01  WS-TXN-WORK-ID          PIC 9(4) VALUE ZERO.
+
+      * SQL-ERROR-LOG file handling and audit-entry host variables
+       01  WS-SQL-ERROR-LOG-STATUS PIC X(02) VALUE '00'.
+           88  WS-SQL-ERROR-LOG-OK     VALUE '00'.
+       01  WS-ERROR-PARAGRAPH      PIC X(30) VALUE SPACES.
+       01  WS-ERROR-SQLCODE        PIC S9(9) VALUE ZERO.
+       01  WS-ERROR-SQLCODE-DISP   PIC -(9)9.
+       01  WS-ERROR-TIMESTAMP.
+           05  WS-ERROR-DATE       PIC 9(8).
+           05  WS-ERROR-TIME       PIC 9(8).
+
       * Program status flags
        01  WS-PROGRAM-STATUS       PIC X VALUE 'G'.
-           88  WS-PROGRAM-OK       VALUE 'G'.
-           88  WS-PROGRAM-ERROR    VALUE 'E'.
-           
+           88  WS-PROGRAM-OK              VALUE 'G'.
+           88  WS-PROGRAM-ERROR           VALUE 'E'.
+           88  WS-PROGRAM-OUT-OF-BALANCE  VALUE 'B'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INITIALIZE
+           PERFORM 150-LOAD-CONFIGURATION
            PERFORM 200-CONNECT-DATABASE
            PERFORM 300-CREATE-TABLE
            PERFORM 400-INSERT-DATA
+           PERFORM 450-MAINTAIN-MESSAGES
            PERFORM 500-RETRIEVE-DATA
            PERFORM 600-VERIFY-DATA
+           PERFORM 700-LIST-ALL-MESSAGES
            PERFORM 900-CLEANUP
            STOP RUN.
-           
+
        100-INITIALIZE.
            DISPLAY "GixSQL SQLite Hello World Demo"
-           DISPLAY "=============================="
-           MOVE "Hello World from COBOL + GixSQL + SQLite!" 
-               TO WS-MESSAGE.
-               
+           DISPLAY "==============================".
+      * EXTEND creates SQL-ERROR-LOG the first time it is used and
+      * appends to it on every run after that.
+           OPEN EXTEND SQL-ERROR-LOG.
+
+       150-LOAD-CONFIGURATION.
+      * Read the database name and credentials for this environment
+      * from DBCONFIG. If it isn't present, fall back to the
+      * compiled-in defaults (a local hello.db with dummy credentials)
+      * so the demo still runs with no setup.
+           OPEN INPUT DB-CONFIG
+           IF WS-DB-CONFIG-OK
+               READ DB-CONFIG
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-DATABASE-NAME TO WS-DATABASE-NAME
+                       MOVE CFG-DB-USER TO WS-DB-USER
+                       MOVE CFG-DB-PASSWORD TO WS-DB-PASSWORD
+               END-READ
+               CLOSE DB-CONFIG
+           ELSE
+               IF NOT WS-DB-CONFIG-NOT-FOUND
+                   DISPLAY "✗ Unable to open DBCONFIG. STATUS: "
+                           WS-DB-CONFIG-STATUS
+                   MOVE 'E' TO WS-PROGRAM-STATUS
+               END-IF
+           END-IF.
+
        200-CONNECT-DATABASE.
       * Connect to SQLite database
       * For SQLite, the database name is the file path
-      * User/password are ignored but required by syntax
            EXEC SQL
-               CONNECT TO :WS-DATABASE-NAME USER 'dummy' USING 'dummy'
+               CONNECT TO :WS-DATABASE-NAME
+                   USER :WS-DB-USER USING :WS-DB-PASSWORD
            END-EXEC.
-           
+
            IF SQLCODE = 0
                DISPLAY "✓ Connected to SQLite database"
            ELSE
                DISPLAY "✗ Connection failed. SQLCODE: " SQLCODE
                MOVE 'E' TO WS-PROGRAM-STATUS
+               MOVE "200-CONNECT-DATABASE" TO WS-ERROR-PARAGRAPH
+               MOVE SQLCODE TO WS-ERROR-SQLCODE
+               PERFORM 800-LOG-SQL-ERROR
                PERFORM 900-CLEANUP
            END-IF.
-           
+
        300-CREATE-TABLE.
            IF WS-PROGRAM-OK
       * Create table if it doesn't exist
@@ -83,82 +287,515 @@
                        created_at TIMESTAMP DEFAULT CURRENT_TIMESTAMP
                    )
                END-EXEC
-               
+
+               IF SQLCODE NOT = 0
+                   DISPLAY "✗ messages table creation failed. "
+                           "SQLCODE: " SQLCODE
+                   MOVE 'E' TO WS-PROGRAM-STATUS
+                   MOVE "300-CREATE-TABLE" TO WS-ERROR-PARAGRAPH
+                   MOVE SQLCODE TO WS-ERROR-SQLCODE
+                   PERFORM 800-LOG-SQL-ERROR
+               END-IF
+           END-IF.
+
+           IF WS-PROGRAM-OK
+      * Control record holding the last id assigned to the messages
+      * table, so 400-INSERT-DATA can pick up the next available id
+      * on every run instead of always starting over at 1.
+               EXEC SQL
+                   CREATE TABLE IF NOT EXISTS messages_control (
+                       id INTEGER PRIMARY KEY,
+                       last_id INTEGER NOT NULL
+                   )
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY "✗ messages_control table creation "
+                           "failed. SQLCODE: " SQLCODE
+                   MOVE 'E' TO WS-PROGRAM-STATUS
+                   MOVE "300-CREATE-TABLE" TO WS-ERROR-PARAGRAPH
+                   MOVE SQLCODE TO WS-ERROR-SQLCODE
+                   PERFORM 800-LOG-SQL-ERROR
+               END-IF
+           END-IF.
+
+           IF WS-PROGRAM-OK
+               EXEC SQL
+                   INSERT OR IGNORE INTO messages_control (id, last_id)
+                   VALUES (1, 0)
+               END-EXEC
+
                IF SQLCODE = 0
                    DISPLAY "✓ Table created successfully"
                ELSE
-                   DISPLAY "✗ Table creation failed. SQLCODE: " 
-                           SQLCODE
+                   DISPLAY "✗ messages_control seed insert failed. "
+                           "SQLCODE: " SQLCODE
                    MOVE 'E' TO WS-PROGRAM-STATUS
+                   MOVE "300-CREATE-TABLE" TO WS-ERROR-PARAGRAPH
+                   MOVE SQLCODE TO WS-ERROR-SQLCODE
+                   PERFORM 800-LOG-SQL-ERROR
                END-IF
            END-IF.
-           
+
        400-INSERT-DATA.
+      * Batch-load every message found in MESSAGES-IN, assigning each
+      * its own id, instead of inserting a single hardcoded row.
            IF WS-PROGRAM-OK
-      * Insert our hello world message
-      * Using host variables (preceded by colon in SQL)
-               EXEC SQL
-                   INSERT INTO messages (id, message)
-                   VALUES (:WS-ID, :WS-MESSAGE)
-               END-EXEC
-               
-               IF SQLCODE = 0
-                   DISPLAY "✓ Message inserted: " WS-MESSAGE
+               MOVE ZERO TO WS-INPUT-COUNT
+               MOVE ZERO TO WS-INSERT-COUNT
+               MOVE 'N' TO WS-MESSAGES-IN-SW
+               PERFORM 405-GET-NEXT-ID
+           END-IF.
+
+           IF WS-PROGRAM-OK
+               PERFORM 402-CAPTURE-ROW-COUNT-BEFORE
+           END-IF.
+
+           IF WS-PROGRAM-OK
+               OPEN INPUT MESSAGES-IN
+               IF WS-MESSAGES-IN-OK
+      * Stop loading further records the moment one fails, so a
+      * failed insert/update never gets silently skipped over by
+      * 430-UPDATE-ID-CONTROL below.
+                   PERFORM 410-LOAD-ONE-MESSAGE
+                       UNTIL WS-MESSAGES-IN-EOF OR NOT WS-PROGRAM-OK
+                   CLOSE MESSAGES-IN
+                   IF WS-PROGRAM-OK
+                       PERFORM 430-UPDATE-ID-CONTROL
+                   END-IF
                ELSE
-                   DISPLAY "✗ Insert failed. SQLCODE: " SQLCODE
+                   DISPLAY "✗ Unable to open MESSAGES-IN. STATUS: "
+                           WS-MESSAGES-IN-STATUS
                    MOVE 'E' TO WS-PROGRAM-STATUS
                END-IF
            END-IF.
-           
+
+       402-CAPTURE-ROW-COUNT-BEFORE.
+      * Snapshot the row count ahead of the load so 600-VERIFY-DATA
+      * can reconcile the increase against what MESSAGES-IN held.
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-ROW-COUNT-BEFORE
+               FROM messages
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "✗ Unable to snapshot row count. SQLCODE: "
+                       SQLCODE
+               MOVE 'E' TO WS-PROGRAM-STATUS
+               MOVE "402-CAPTURE-ROW-COUNT-BEFORE" TO WS-ERROR-PARAGRAPH
+               MOVE SQLCODE TO WS-ERROR-SQLCODE
+               PERFORM 800-LOG-SQL-ERROR
+           END-IF.
+
+       405-GET-NEXT-ID.
+      * Pull the last id assigned across all prior runs from the
+      * messages_control control record.
+           EXEC SQL
+               SELECT last_id
+               INTO :WS-NEXT-ID
+               FROM messages_control
+               WHERE id = 1
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "✗ Unable to read id control record. SQLCODE: "
+                       SQLCODE
+               MOVE 'E' TO WS-PROGRAM-STATUS
+               MOVE "405-GET-NEXT-ID" TO WS-ERROR-PARAGRAPH
+               MOVE SQLCODE TO WS-ERROR-SQLCODE
+               PERFORM 800-LOG-SQL-ERROR
+           END-IF.
+
+       410-LOAD-ONE-MESSAGE.
+           READ MESSAGES-IN INTO WS-MESSAGE
+               AT END
+                   SET WS-MESSAGES-IN-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-INPUT-COUNT
+                   ADD 1 TO WS-NEXT-ID
+                   MOVE WS-NEXT-ID TO WS-ID
+                   PERFORM 415-CHECK-EXISTING-ID
+                   IF WS-ID-EXISTS
+                       PERFORM 425-UPDATE-ONE-MESSAGE
+                   ELSE
+                       PERFORM 420-INSERT-ONE-MESSAGE
+                   END-IF
+           END-READ.
+
+       415-CHECK-EXISTING-ID.
+           MOVE 'N' TO WS-ID-EXISTS-SW
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-ID-EXISTS-COUNT
+               FROM messages
+               WHERE id = :WS-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               IF WS-ID-EXISTS-COUNT > 0
+                   SET WS-ID-EXISTS TO TRUE
+               END-IF
+           ELSE
+               DISPLAY "✗ Existence check failed. SQLCODE: " SQLCODE
+               MOVE 'E' TO WS-PROGRAM-STATUS
+               MOVE "415-CHECK-EXISTING-ID" TO WS-ERROR-PARAGRAPH
+               MOVE SQLCODE TO WS-ERROR-SQLCODE
+               PERFORM 800-LOG-SQL-ERROR
+           END-IF.
+
+       420-INSERT-ONE-MESSAGE.
+      * Using host variables (preceded by colon in SQL)
+           EXEC SQL
+               INSERT INTO messages (id, message)
+               VALUES (:WS-ID, :WS-MESSAGE)
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-INSERT-COUNT
+               DISPLAY "✓ Message inserted: " WS-MESSAGE
+           ELSE
+               DISPLAY "✗ Insert failed. SQLCODE: " SQLCODE
+               MOVE 'E' TO WS-PROGRAM-STATUS
+               MOVE "420-INSERT-ONE-MESSAGE" TO WS-ERROR-PARAGRAPH
+               MOVE SQLCODE TO WS-ERROR-SQLCODE
+               PERFORM 800-LOG-SQL-ERROR
+           END-IF.
+
+       425-UPDATE-ONE-MESSAGE.
+      * The id was already taken (most likely a rerun of this job) -
+      * update the existing row in place instead of failing the
+      * PRIMARY KEY constraint.
+           EXEC SQL
+               UPDATE messages
+               SET message = :WS-MESSAGE
+               WHERE id = :WS-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY "✓ Message updated: " WS-MESSAGE
+           ELSE
+               DISPLAY "✗ Update failed. SQLCODE: " SQLCODE
+               MOVE 'E' TO WS-PROGRAM-STATUS
+               MOVE "425-UPDATE-ONE-MESSAGE" TO WS-ERROR-PARAGRAPH
+               MOVE SQLCODE TO WS-ERROR-SQLCODE
+               PERFORM 800-LOG-SQL-ERROR
+           END-IF.
+
+       430-UPDATE-ID-CONTROL.
+           EXEC SQL
+               UPDATE messages_control
+               SET last_id = :WS-NEXT-ID
+               WHERE id = 1
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "✗ Unable to update id control record. "
+                       "SQLCODE: " SQLCODE
+               MOVE 'E' TO WS-PROGRAM-STATUS
+               MOVE "430-UPDATE-ID-CONTROL" TO WS-ERROR-PARAGRAPH
+               MOVE SQLCODE TO WS-ERROR-SQLCODE
+               PERFORM 800-LOG-SQL-ERROR
+           END-IF.
+
+       450-MAINTAIN-MESSAGES.
+      * Process update/delete corrections against the messages table
+      * from MESSAGES-TXN, so ad hoc fixes go through this program
+      * instead of the sqlite3 CLI.
+           IF WS-PROGRAM-OK
+               MOVE ZERO TO WS-TXN-COUNT
+               MOVE ZERO TO WS-TXN-DELETE-COUNT
+               MOVE 'N' TO WS-MESSAGES-TXN-SW
+               OPEN INPUT MESSAGES-TXN
+               IF WS-MESSAGES-TXN-OK
+      * Stop applying further corrections the moment one fails,
+      * instead of carrying on and compounding the damage.
+                   PERFORM 460-PROCESS-ONE-TXN
+                       UNTIL WS-MESSAGES-TXN-EOF OR NOT WS-PROGRAM-OK
+                   CLOSE MESSAGES-TXN
+               ELSE
+      * No transaction file this run is not an error - maintenance
+      * mode is optional on any given run.
+                   IF NOT WS-MESSAGES-TXN-NOT-FOUND
+                       DISPLAY "✗ Unable to open MESSAGES-TXN. "
+                               "STATUS: " WS-MESSAGES-TXN-STATUS
+                       MOVE 'E' TO WS-PROGRAM-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+
+       460-PROCESS-ONE-TXN.
+           READ MESSAGES-TXN
+               AT END
+                   SET WS-MESSAGES-TXN-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TXN-COUNT
+                   MOVE TXN-ID TO WS-TXN-WORK-ID
+                   EVALUATE TXN-ACTION
+                       WHEN 'U'
+                           MOVE TXN-MESSAGE TO WS-MESSAGE
+                           PERFORM 470-UPDATE-MESSAGE-TXN
+                       WHEN 'D'
+                           PERFORM 480-DELETE-MESSAGE-TXN
+                       WHEN OTHER
+                           DISPLAY "✗ Unknown maintenance action: "
+                                   TXN-ACTION " for id " TXN-ID
+                           MOVE 'E' TO WS-PROGRAM-STATUS
+                   END-EVALUATE
+           END-READ.
+
+       470-UPDATE-MESSAGE-TXN.
+           EXEC SQL
+               UPDATE messages
+               SET message = :WS-MESSAGE
+               WHERE id = :WS-TXN-WORK-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY "✓ Message updated via maintenance: "
+                       WS-TXN-WORK-ID
+           ELSE
+               DISPLAY "✗ Maintenance update failed. SQLCODE: "
+                       SQLCODE
+               MOVE 'E' TO WS-PROGRAM-STATUS
+               MOVE "470-UPDATE-MESSAGE-TXN" TO WS-ERROR-PARAGRAPH
+               MOVE SQLCODE TO WS-ERROR-SQLCODE
+               PERFORM 800-LOG-SQL-ERROR
+           END-IF.
+
+       480-DELETE-MESSAGE-TXN.
+           EXEC SQL
+               DELETE FROM messages
+               WHERE id = :WS-TXN-WORK-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+      * A delete with no matching id still returns SQLCODE 0 in
+      * SQLite, so the real rows-affected count (SQLERRD(3)) is used
+      * instead of assuming one row was removed.
+               MOVE SQLERRD(3) TO WS-TXN-ROWS-AFFECTED
+               ADD WS-TXN-ROWS-AFFECTED TO WS-TXN-DELETE-COUNT
+               DISPLAY "✓ Message deleted via maintenance: "
+                       WS-TXN-WORK-ID
+           ELSE
+               DISPLAY "✗ Maintenance delete failed. SQLCODE: "
+                       SQLCODE
+               MOVE 'E' TO WS-PROGRAM-STATUS
+               MOVE "480-DELETE-MESSAGE-TXN" TO WS-ERROR-PARAGRAPH
+               MOVE SQLCODE TO WS-ERROR-SQLCODE
+               PERFORM 800-LOG-SQL-ERROR
+           END-IF.
+
        500-RETRIEVE-DATA.
            IF WS-PROGRAM-OK
-      * Retrieve the message we just inserted
+      * Retrieve the last message loaded this run
       * The datetime function is SQLite-specific
                EXEC SQL
-                   SELECT message, 
+                   SELECT message,
                           datetime('now', 'localtime')
                    INTO :WS-MESSAGE, :WS-TIMESTAMP
                    FROM messages
                    WHERE id = :WS-ID
                END-EXEC
-               
+
                IF SQLCODE = 0
-                   DISPLAY "✓ Retrieved from database at: " 
+                   DISPLAY "✓ Retrieved from database at: "
                            WS-TIMESTAMP
                ELSE
                    DISPLAY "✗ Retrieval failed. SQLCODE: " SQLCODE
                    MOVE 'E' TO WS-PROGRAM-STATUS
+                   MOVE "500-RETRIEVE-DATA" TO WS-ERROR-PARAGRAPH
+                   MOVE SQLCODE TO WS-ERROR-SQLCODE
+                   PERFORM 800-LOG-SQL-ERROR
                END-IF
            END-IF.
-           
+
        600-VERIFY-DATA.
-           IF WS-PROGRAM-OK
+      * Reconcile even when an earlier step already flagged
+      * WS-PROGRAM-STATUS as 'E' - a failed insert/update is exactly
+      * the out-of-balance case this check exists to catch, and
+      * folding it into the generic error path would hide it.
       * Count rows to verify our insert worked
-               EXEC SQL
-                   SELECT COUNT(*) 
-                   INTO :WS-ROW-COUNT
-                   FROM messages
-               END-EXEC
-               
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-ROW-COUNT
+               FROM messages
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE WS-ROW-COUNT TO WS-DISPLAY-COUNT
+               DISPLAY "✓ Database test passed - "
+                       WS-DISPLAY-COUNT " row found"
+      * Only rows actually inserted by 420-INSERT-ONE-MESSAGE add a
+      * net row - a rerun that resolves to 425-UPDATE-ONE-MESSAGE nets
+      * zero, and a maintenance delete nets -1 - so the expected
+      * increase is real inserts minus maintenance deletes, not every
+      * record read from MESSAGES-IN.
+               COMPUTE WS-ROW-COUNT-INCREASE =
+                   WS-ROW-COUNT - WS-ROW-COUNT-BEFORE
+               COMPUTE WS-EXPECTED-INCREASE =
+                   WS-INSERT-COUNT - WS-TXN-DELETE-COUNT
+               IF WS-ROW-COUNT-INCREASE NOT = WS-EXPECTED-INCREASE
+                   MOVE WS-INPUT-COUNT TO WS-INPUT-COUNT-DISP
+                   MOVE WS-INSERT-COUNT TO WS-INSERT-COUNT-DISP
+                   MOVE WS-ROW-COUNT-INCREASE
+                       TO WS-ROW-COUNT-INCREASE-DISP
+                   DISPLAY "✗ Out of balance - read "
+                           WS-INPUT-COUNT-DISP
+                           " from MESSAGES-IN, inserted "
+                           WS-INSERT-COUNT-DISP
+                           ", deleted "
+                           WS-TXN-DELETE-COUNT
+                           " by maintenance, but row count "
+                           "changed by "
+                           WS-ROW-COUNT-INCREASE-DISP
+                   MOVE 'B' TO WS-PROGRAM-STATUS
+                   MOVE "600-VERIFY-DATA" TO WS-ERROR-PARAGRAPH
+                   PERFORM 810-LOG-OUT-OF-BALANCE
+               END-IF
+           ELSE
+               DISPLAY "✗ Verification failed. SQLCODE: " SQLCODE
+               MOVE 'E' TO WS-PROGRAM-STATUS
+               MOVE "600-VERIFY-DATA" TO WS-ERROR-PARAGRAPH
+               MOVE SQLCODE TO WS-ERROR-SQLCODE
+               PERFORM 800-LOG-SQL-ERROR
+           END-IF.
+
+       700-LIST-ALL-MESSAGES.
+      * Write a full listing of the messages table, oldest first, to
+      * MESSAGES-RPT so the table can be reviewed without opening
+      * hello.db by hand.
+           IF WS-PROGRAM-OK
+               OPEN OUTPUT MESSAGES-RPT
+               IF WS-MESSAGES-RPT-OK
+                   MOVE SPACES TO MESSAGES-RPT-RECORD
+                   STRING "ID     MESSAGE"
+                       DELIMITED BY SIZE
+                       "                                            "
+                       DELIMITED BY SIZE
+                       "TIMESTAMP"
+                       DELIMITED BY SIZE
+                       INTO MESSAGES-RPT-RECORD
+                   WRITE MESSAGES-RPT-RECORD
+
+                   EXEC SQL
+                       DECLARE RPT-CURSOR CURSOR FOR
+                       SELECT id, message, created_at
+                       FROM messages
+                       ORDER BY created_at
+                   END-EXEC
+
+                   EXEC SQL
+                       OPEN RPT-CURSOR
+                   END-EXEC
+
+                   MOVE 'N' TO WS-RPT-EOF-SW
+                   PERFORM 710-WRITE-ONE-REPORT-LINE
+                       UNTIL WS-RPT-EOF
+
+                   EXEC SQL
+                       CLOSE RPT-CURSOR
+                   END-EXEC
+
+                   CLOSE MESSAGES-RPT
+                   IF WS-PROGRAM-OK
+                       DISPLAY "✓ Messages listing report written"
+                   END-IF
+               ELSE
+                   DISPLAY "✗ Unable to open MESSAGES-RPT. STATUS: "
+                           WS-MESSAGES-RPT-STATUS
+                   MOVE 'E' TO WS-PROGRAM-STATUS
+               END-IF
+           END-IF.
+
+       710-WRITE-ONE-REPORT-LINE.
+           EXEC SQL
+               FETCH RPT-CURSOR
+               INTO :WS-ID, :WS-MESSAGE, :WS-TIMESTAMP
+           END-EXEC
+
+           IF SQLCODE = 100
+               SET WS-RPT-EOF TO TRUE
+           ELSE
                IF SQLCODE = 0
-                   MOVE WS-ROW-COUNT TO WS-DISPLAY-COUNT
-                   DISPLAY "✓ Database test passed - " 
-                           WS-DISPLAY-COUNT " row found"
+                   MOVE WS-ID TO WS-RPT-DISPLAY-ID
+                   MOVE SPACES TO MESSAGES-RPT-RECORD
+                   STRING WS-RPT-DISPLAY-ID DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       WS-MESSAGE DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       WS-TIMESTAMP DELIMITED BY SIZE
+                       INTO MESSAGES-RPT-RECORD
+                   WRITE MESSAGES-RPT-RECORD
                ELSE
-                   DISPLAY "✗ Verification failed. SQLCODE: " SQLCODE
+                   DISPLAY "✗ Fetch failed. SQLCODE: " SQLCODE
                    MOVE 'E' TO WS-PROGRAM-STATUS
+                   MOVE "710-WRITE-ONE-REPORT-LINE"
+                       TO WS-ERROR-PARAGRAPH
+                   MOVE SQLCODE TO WS-ERROR-SQLCODE
+                   PERFORM 800-LOG-SQL-ERROR
+                   SET WS-RPT-EOF TO TRUE
                END-IF
            END-IF.
-           
+
+       800-LOG-SQL-ERROR.
+      * Append one audit entry for a failing SQLCODE - the calling
+      * paragraph must MOVE its name to WS-ERROR-PARAGRAPH and the
+      * failing SQLCODE to WS-ERROR-SQLCODE before performing this.
+           MOVE FUNCTION CURRENT-DATE TO WS-ERROR-TIMESTAMP
+           MOVE WS-ERROR-SQLCODE TO WS-ERROR-SQLCODE-DISP
+           MOVE SPACES TO SQL-ERROR-LOG-RECORD
+           STRING WS-ERROR-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-ERROR-TIME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-ERROR-PARAGRAPH DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-DATABASE-NAME DELIMITED BY SIZE
+               " SQLCODE=" DELIMITED BY SIZE
+               WS-ERROR-SQLCODE-DISP DELIMITED BY SIZE
+               INTO SQL-ERROR-LOG-RECORD
+           WRITE SQL-ERROR-LOG-RECORD.
+
+       810-LOG-OUT-OF-BALANCE.
+      * Append one audit entry for a row-count reconciliation failure.
+      * This is not a SQL error - no SQLCODE is involved - so it is
+      * logged in its own format rather than borrowing 800's
+      * SQLCODE=nnnn layout. The calling paragraph must MOVE its name
+      * to WS-ERROR-PARAGRAPH, and the counts being reconciled into
+      * WS-INPUT-COUNT-DISP / WS-ROW-COUNT-INCREASE-DISP, before
+      * performing this.
+           MOVE FUNCTION CURRENT-DATE TO WS-ERROR-TIMESTAMP
+           MOVE SPACES TO SQL-ERROR-LOG-RECORD
+           STRING WS-ERROR-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-ERROR-TIME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-ERROR-PARAGRAPH DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-DATABASE-NAME DELIMITED BY SIZE
+               " OUT-OF-BALANCE INPUT=" DELIMITED BY SIZE
+               WS-INPUT-COUNT-DISP DELIMITED BY SIZE
+               " ROWCHANGE=" DELIMITED BY SIZE
+               WS-ROW-COUNT-INCREASE-DISP DELIMITED BY SIZE
+               INTO SQL-ERROR-LOG-RECORD
+           WRITE SQL-ERROR-LOG-RECORD.
+
        900-CLEANUP.
       * Always disconnect from the database
            EXEC SQL
                DISCONNECT ALL
            END-EXEC.
-           
-           IF WS-PROGRAM-OK
-               DISPLAY "Demo completed successfully!"
-           ELSE
-               DISPLAY "Demo completed with errors."
-               MOVE 1 TO RETURN-CODE
-           END-IF.
\ No newline at end of file
+
+           CLOSE SQL-ERROR-LOG
+
+           EVALUATE TRUE
+               WHEN WS-PROGRAM-OK
+                   DISPLAY "Demo completed successfully!"
+               WHEN WS-PROGRAM-OUT-OF-BALANCE
+                   DISPLAY "Demo completed out of balance."
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "Demo completed with errors."
+                   MOVE 1 TO RETURN-CODE
+           END-EVALUATE.
