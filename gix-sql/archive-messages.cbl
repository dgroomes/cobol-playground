@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-MESSAGES-SQL.
+       AUTHOR. GixSQL Example.
+
+      *****************************************************************
+      * Archives aged rows out of the messages table. Rows whose      *
+      * created_at is older than the cutoff date supplied in          *
+      * ARCHIVE-CUTOFF are copied into messages_archive and then      *
+      * deleted from messages, so 500-RETRIEVE-DATA and the           *
+      * messages listing report in HELLO-WORLD-SQL stay fast against  *
+      * a table that isn't carrying years of history.                 *
+      *                                                                *
+      * Modification History                                          *
+      * 2026-08-09  Original version.                                 *
+      * 2026-08-09  Dropped the unused COPY MSGREC - this program's   *
+      *             archive/purge logic is set-based and never       *
+      *             references a single row's host variables. The    *
+      *             out-of-balance reconciliation now logs the real   *
+      *             archived/purged counts instead of a SQLCODE=0     *
+      *             sentinel.                                         *
+      * 2026-08-09  DB-CONFIG's record layout moved to the shared     *
+      *             DBCFGREC copybook.                                *
+      * 2026-08-09  150-LOAD-CONFIGURATION now flags a real DBCONFIG  *
+      *             I/O failure as an error instead of silently       *
+      *             falling back to the default database.             *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * One control record - database file name, user and password -
+      * shared with the same layout HELLO-WORLD-SQL uses.
+           SELECT DB-CONFIG ASSIGN TO "DBCONFIG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DB-CONFIG-STATUS.
+
+      * One control record - the cutoff date, format YYYY-MM-DD. Rows
+      * with created_at older than this are archived and purged.
+           SELECT ARCHIVE-CUTOFF ASSIGN TO "ARCHIVE-CUTOFF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-CUTOFF-STATUS.
+
+      * Persistent SQL error/audit log, shared with HELLO-WORLD-SQL.
+           SELECT SQL-ERROR-LOG ASSIGN TO "SQL-ERROR-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQL-ERROR-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DB-CONFIG
+           RECORDING MODE IS F.
+           COPY DBCFGREC.
+
+       FD  ARCHIVE-CUTOFF
+           RECORDING MODE IS F.
+       01  ARCHIVE-CUTOFF-RECORD   PIC X(10).
+
+       FD  SQL-ERROR-LOG
+           RECORDING MODE IS F.
+       01  SQL-ERROR-LOG-RECORD        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      * SQL Communication Area - provides SQL status information
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * Database connection info - defaulted here, overridden by
+      * DB-CONFIG when 150-LOAD-CONFIGURATION finds one.
+       01  WS-DATABASE-NAME        PIC X(50) VALUE 'hello.db'.
+       01  WS-DB-USER              PIC X(20) VALUE 'dummy'.
+       01  WS-DB-PASSWORD          PIC X(20) VALUE 'dummy'.
+
+      * DB-CONFIG file handling
+       01  WS-DB-CONFIG-STATUS     PIC X(02) VALUE '00'.
+           88  WS-DB-CONFIG-OK         VALUE '00'.
+           88  WS-DB-CONFIG-NOT-FOUND  VALUE '35'.
+
+      * ARCHIVE-CUTOFF file handling
+       01  WS-ARCHIVE-CUTOFF-STATUS PIC X(02) VALUE '00'.
+           88  WS-ARCHIVE-CUTOFF-OK     VALUE '00'.
+       01  WS-CUTOFF-DATE           PIC X(10) VALUE SPACES.
+
+       01  WS-ARCHIVE-COUNT        PIC 9(9) VALUE ZERO.
+       01  WS-DELETE-COUNT         PIC 9(9) VALUE ZERO.
+       01  WS-DISPLAY-COUNT        PIC Z(8)9.
+       01  WS-ARCHIVE-COUNT-DISP   PIC Z(8)9.
+       01  WS-DELETE-COUNT-DISP    PIC Z(8)9.
+
+      * SQL-ERROR-LOG file handling and audit-entry host variables
+       01  WS-SQL-ERROR-LOG-STATUS PIC X(02) VALUE '00'.
+           88  WS-SQL-ERROR-LOG-OK     VALUE '00'.
+       01  WS-ERROR-PARAGRAPH      PIC X(30) VALUE SPACES.
+       01  WS-ERROR-SQLCODE        PIC S9(9) VALUE ZERO.
+       01  WS-ERROR-SQLCODE-DISP   PIC -(9)9.
+       01  WS-ERROR-TIMESTAMP.
+           05  WS-ERROR-DATE       PIC 9(8).
+           05  WS-ERROR-TIME       PIC 9(8).
+
+      * Program status flags
+       01  WS-PROGRAM-STATUS       PIC X VALUE 'G'.
+           88  WS-PROGRAM-OK              VALUE 'G'.
+           88  WS-PROGRAM-ERROR           VALUE 'E'.
+           88  WS-PROGRAM-OUT-OF-BALANCE  VALUE 'B'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INITIALIZE
+           PERFORM 150-LOAD-CONFIGURATION
+           PERFORM 160-LOAD-CUTOFF-DATE
+           PERFORM 200-CONNECT-DATABASE
+           PERFORM 300-CREATE-ARCHIVE-TABLE
+           PERFORM 400-ARCHIVE-OLD-ROWS
+           PERFORM 500-DELETE-OLD-ROWS
+           PERFORM 600-VERIFY-DATA
+           PERFORM 900-CLEANUP
+           STOP RUN.
+
+       100-INITIALIZE.
+           DISPLAY "GixSQL SQLite Messages Archive/Purge"
+           DISPLAY "=====================================".
+      * EXTEND creates SQL-ERROR-LOG the first time it is used and
+      * appends to it on every run after that.
+           OPEN EXTEND SQL-ERROR-LOG.
+
+       150-LOAD-CONFIGURATION.
+      * Read the database name and credentials for this environment
+      * from DBCONFIG, the same control file HELLO-WORLD-SQL reads.
+           OPEN INPUT DB-CONFIG
+           IF WS-DB-CONFIG-OK
+               READ DB-CONFIG
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-DATABASE-NAME TO WS-DATABASE-NAME
+                       MOVE CFG-DB-USER TO WS-DB-USER
+                       MOVE CFG-DB-PASSWORD TO WS-DB-PASSWORD
+               END-READ
+               CLOSE DB-CONFIG
+           ELSE
+               IF NOT WS-DB-CONFIG-NOT-FOUND
+                   DISPLAY "✗ Unable to open DBCONFIG. STATUS: "
+                           WS-DB-CONFIG-STATUS
+                   MOVE 'E' TO WS-PROGRAM-STATUS
+               END-IF
+           END-IF.
+
+       160-LOAD-CUTOFF-DATE.
+      * Read the cutoff date (YYYY-MM-DD) for this run from
+      * ARCHIVE-CUTOFF. Every row created before this date is
+      * archived and purged.
+           OPEN INPUT ARCHIVE-CUTOFF
+           IF WS-ARCHIVE-CUTOFF-OK
+               READ ARCHIVE-CUTOFF INTO WS-CUTOFF-DATE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE ARCHIVE-CUTOFF
+           END-IF
+           IF WS-CUTOFF-DATE = SPACES
+               DISPLAY "✗ No cutoff date supplied in ARCHIVE-CUTOFF"
+               MOVE 'E' TO WS-PROGRAM-STATUS
+           END-IF.
+
+       200-CONNECT-DATABASE.
+      * Connect to SQLite database
+      * For SQLite, the database name is the file path
+           IF WS-PROGRAM-OK
+               EXEC SQL
+                   CONNECT TO :WS-DATABASE-NAME
+                       USER :WS-DB-USER USING :WS-DB-PASSWORD
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY "✓ Connected to SQLite database"
+               ELSE
+                   DISPLAY "✗ Connection failed. SQLCODE: " SQLCODE
+                   MOVE 'E' TO WS-PROGRAM-STATUS
+                   MOVE "200-CONNECT-DATABASE" TO WS-ERROR-PARAGRAPH
+                   MOVE SQLCODE TO WS-ERROR-SQLCODE
+                   PERFORM 800-LOG-SQL-ERROR
+               END-IF
+           END-IF.
+
+       300-CREATE-ARCHIVE-TABLE.
+           IF WS-PROGRAM-OK
+               EXEC SQL
+                   CREATE TABLE IF NOT EXISTS messages_archive (
+                       id INTEGER PRIMARY KEY,
+                       message TEXT NOT NULL,
+                       created_at TIMESTAMP,
+                       archived_at TIMESTAMP DEFAULT CURRENT_TIMESTAMP
+                   )
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY "✓ Archive table ready"
+               ELSE
+                   DISPLAY "✗ Archive table creation failed. "
+                           "SQLCODE: " SQLCODE
+                   MOVE 'E' TO WS-PROGRAM-STATUS
+                   MOVE "300-CREATE-ARCHIVE-TABLE" TO WS-ERROR-PARAGRAPH
+                   MOVE SQLCODE TO WS-ERROR-SQLCODE
+                   PERFORM 800-LOG-SQL-ERROR
+               END-IF
+           END-IF.
+
+       400-ARCHIVE-OLD-ROWS.
+      * Copy every row older than the cutoff date into the archive
+      * table before anything is removed from messages.
+           IF WS-PROGRAM-OK
+               EXEC SQL
+                   INSERT INTO messages_archive
+                       (id, message, created_at)
+                   SELECT id, message, created_at
+                   FROM messages
+                   WHERE created_at < :WS-CUTOFF-DATE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE SQLERRD(3) TO WS-ARCHIVE-COUNT
+                   MOVE WS-ARCHIVE-COUNT TO WS-DISPLAY-COUNT
+                   DISPLAY "✓ Rows copied to archive: "
+                           WS-DISPLAY-COUNT
+               ELSE
+                   DISPLAY "✗ Archive copy failed. SQLCODE: " SQLCODE
+                   MOVE 'E' TO WS-PROGRAM-STATUS
+                   MOVE "400-ARCHIVE-OLD-ROWS" TO WS-ERROR-PARAGRAPH
+                   MOVE SQLCODE TO WS-ERROR-SQLCODE
+                   PERFORM 800-LOG-SQL-ERROR
+               END-IF
+           END-IF.
+
+       500-DELETE-OLD-ROWS.
+      * Now that every aged row has a copy in the archive table,
+      * remove it from the live messages table.
+           IF WS-PROGRAM-OK
+               EXEC SQL
+                   DELETE FROM messages
+                   WHERE created_at < :WS-CUTOFF-DATE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE SQLERRD(3) TO WS-DELETE-COUNT
+                   MOVE WS-DELETE-COUNT TO WS-DISPLAY-COUNT
+                   DISPLAY "✓ Rows purged from messages: "
+                           WS-DISPLAY-COUNT
+               ELSE
+                   DISPLAY "✗ Purge failed. SQLCODE: " SQLCODE
+                   MOVE 'E' TO WS-PROGRAM-STATUS
+                   MOVE "500-DELETE-OLD-ROWS" TO WS-ERROR-PARAGRAPH
+                   MOVE SQLCODE TO WS-ERROR-SQLCODE
+                   PERFORM 800-LOG-SQL-ERROR
+               END-IF
+           END-IF.
+
+       600-VERIFY-DATA.
+      * Reconcile the count archived against the count purged - they
+      * must match, since every row deleted should have a copy.
+           IF WS-PROGRAM-OK
+               IF WS-DELETE-COUNT NOT = WS-ARCHIVE-COUNT
+                   DISPLAY "✗ Out of balance - archived "
+                           WS-ARCHIVE-COUNT
+                           " but purged " WS-DELETE-COUNT
+                   MOVE 'B' TO WS-PROGRAM-STATUS
+                   MOVE "600-VERIFY-DATA" TO WS-ERROR-PARAGRAPH
+                   MOVE WS-ARCHIVE-COUNT TO WS-ARCHIVE-COUNT-DISP
+                   MOVE WS-DELETE-COUNT TO WS-DELETE-COUNT-DISP
+                   PERFORM 810-LOG-OUT-OF-BALANCE
+               ELSE
+                   DISPLAY "✓ Archive/purge reconciled"
+               END-IF
+           END-IF.
+
+       800-LOG-SQL-ERROR.
+      * Append one audit entry for a failing SQLCODE - the calling
+      * paragraph must MOVE its name to WS-ERROR-PARAGRAPH and the
+      * failing SQLCODE to WS-ERROR-SQLCODE before performing this.
+           MOVE FUNCTION CURRENT-DATE TO WS-ERROR-TIMESTAMP
+           MOVE WS-ERROR-SQLCODE TO WS-ERROR-SQLCODE-DISP
+           MOVE SPACES TO SQL-ERROR-LOG-RECORD
+           STRING WS-ERROR-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-ERROR-TIME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-ERROR-PARAGRAPH DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-DATABASE-NAME DELIMITED BY SIZE
+               " SQLCODE=" DELIMITED BY SIZE
+               WS-ERROR-SQLCODE-DISP DELIMITED BY SIZE
+               INTO SQL-ERROR-LOG-RECORD
+           WRITE SQL-ERROR-LOG-RECORD.
+
+       810-LOG-OUT-OF-BALANCE.
+      * Append one audit entry for a row-count reconciliation failure.
+      * This is not a SQL error - no SQLCODE is involved - so it is
+      * logged in its own format rather than borrowing 800's
+      * SQLCODE=nnnn layout. The calling paragraph must MOVE its name
+      * to WS-ERROR-PARAGRAPH, and the counts being reconciled into
+      * WS-ARCHIVE-COUNT-DISP / WS-DELETE-COUNT-DISP, before
+      * performing this.
+           MOVE FUNCTION CURRENT-DATE TO WS-ERROR-TIMESTAMP
+           MOVE SPACES TO SQL-ERROR-LOG-RECORD
+           STRING WS-ERROR-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-ERROR-TIME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-ERROR-PARAGRAPH DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-DATABASE-NAME DELIMITED BY SIZE
+               " OUT-OF-BALANCE ARCHIVED=" DELIMITED BY SIZE
+               WS-ARCHIVE-COUNT-DISP DELIMITED BY SIZE
+               " PURGED=" DELIMITED BY SIZE
+               WS-DELETE-COUNT-DISP DELIMITED BY SIZE
+               INTO SQL-ERROR-LOG-RECORD
+           WRITE SQL-ERROR-LOG-RECORD.
+
+       900-CLEANUP.
+      * Always disconnect from the database
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           CLOSE SQL-ERROR-LOG
+
+           EVALUATE TRUE
+               WHEN WS-PROGRAM-OK
+                   DISPLAY "Archive/purge completed successfully!"
+               WHEN WS-PROGRAM-OUT-OF-BALANCE
+                   DISPLAY "Archive/purge completed out of balance."
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "Archive/purge completed with errors."
+                   MOVE 1 TO RETURN-CODE
+           END-EVALUATE.
